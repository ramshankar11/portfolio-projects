@@ -0,0 +1,46 @@
+      ******************************************************************
+      *  CUSTDATL
+      *
+      *  Customer master detail record layout.  COPY'd into CUSTPROC
+      *  (and any other program that reads/writes the customer master)
+      *  as 01 CUST-REC-LAYOUT.  Fixed length 120 bytes to match the
+      *  physical record size on CUSTIN / CUSTOUT.
+      *
+      *  Modification History
+      *  ---------------------------------------------------------------
+      *  2026-08-08  RKM  Added CUST-EMAIL, CUST-PHONE,
+      *                   CUST-ACCT-STATUS - the feed now carries
+      *                   these; record grew from 80 to 120 bytes to
+      *                   make room.
+      *  2026-08-08  RKM  Added CUST-REC-TYPE - the feed now brackets
+      *                   detail records with header/trailer records
+      *                   (CUSTHDRL/CUSTTRLL) carrying the same
+      *                   indicator in byte 1.
+      *  2026-08-08  RKM  Added CUST-LAST-UPD-DATE, carved out of
+      *                   FILLER, so incremental runs (CUSTCTLL) have a
+      *                   date to filter on.  Pending upstream
+      *                   confirmation that the feed populates this
+      *                   byte range; an unpopulated (space) value is
+      *                   treated by CUSTPROC as "always in scope"
+      *                   rather than "oldest possible date", so an
+      *                   unconverted feed does not silently lose every
+      *                   detail record on an incremental run.
+      ******************************************************************
+       01  CUST-REC-LAYOUT.
+           05  CUST-REC-TYPE            PIC X(01).
+               88  CUST-TYPE-HEADER     VALUE 'H'.
+               88  CUST-TYPE-DETAIL     VALUE 'D'.
+               88  CUST-TYPE-TRAILER    VALUE 'T'.
+           05  CUST-ID                 PIC X(10).
+           05  CUST-NAME               PIC X(25).
+           05  CUST-ADDRESS            PIC X(25).
+           05  CUST-STATUS-CODE        PIC X(02).
+           05  CUST-BALANCE            PIC S9(7)V99.
+           05  CUST-EMAIL               PIC X(25).
+           05  CUST-PHONE               PIC X(12).
+           05  CUST-ACCT-STATUS         PIC X(01).
+               88  CUST-ACCT-ACTIVE     VALUE 'A'.
+               88  CUST-ACCT-INACTIVE   VALUE 'I'.
+               88  CUST-ACCT-CLOSED     VALUE 'C'.
+           05  CUST-LAST-UPD-DATE       PIC X(08).
+           05  FILLER                   PIC X(02).

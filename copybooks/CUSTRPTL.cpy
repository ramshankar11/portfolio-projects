@@ -0,0 +1,9 @@
+      ******************************************************************
+      *  CUSTRPTL
+      *
+      *  Run-summary / control-totals report line written to CUSTRPT by
+      *  CUSTPROC's 3000-TERMINATE.  One free-form 80 byte print line -
+      *  callers build the line in WORKING-STORAGE with edited fields
+      *  and MOVE it here before the WRITE.
+      ******************************************************************
+       01  CUST-RPT-LAYOUT             PIC X(80).

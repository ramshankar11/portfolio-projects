@@ -0,0 +1,15 @@
+      ******************************************************************
+      *  CUSTHDRL
+      *
+      *  Header record layout for CUSTOMER-INPUT.  The upstream feed
+      *  brackets its detail records with one header record (run date
+      *  and file count) and one trailer record (CUSTTRLL).  Same 120
+      *  byte physical length as CUST-REC-LAYOUT so all three share one
+      *  FD on CUSTOMER-INPUT.
+      ******************************************************************
+       01  CUST-HDR-LAYOUT.
+           05  HDR-REC-TYPE            PIC X(01).
+               88  HDR-TYPE-HEADER     VALUE 'H'.
+           05  HDR-RUN-DATE            PIC X(08).
+           05  HDR-FILE-COUNT          PIC 9(07).
+           05  FILLER                  PIC X(104).

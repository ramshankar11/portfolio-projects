@@ -0,0 +1,14 @@
+      ******************************************************************
+      *  CUSTTRLL
+      *
+      *  Trailer record layout for CUSTOMER-INPUT.  Carries the detail
+      *  record count and hash total the upstream feed expects us to
+      *  foot against what we actually read.  Same 120 byte physical
+      *  length as CUST-REC-LAYOUT / CUST-HDR-LAYOUT.
+      ******************************************************************
+       01  CUST-TRL-LAYOUT.
+           05  TRL-REC-TYPE            PIC X(01).
+               88  TRL-TYPE-TRAILER    VALUE 'T'.
+           05  TRL-RECORD-COUNT        PIC 9(07).
+           05  TRL-HASH-TOTAL          PIC 9(15).
+           05  FILLER                  PIC X(97).

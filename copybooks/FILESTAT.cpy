@@ -0,0 +1,14 @@
+      ******************************************************************
+      *  FILESTAT
+      *
+      *  Common VSAM/sequential FILE STATUS value constants, COPY'd
+      *  wherever a program tests WS-xxxx-STATUS after an OPEN, READ,
+      *  WRITE, or CLOSE.
+      ******************************************************************
+       01  FILE-STATUS-CODES.
+           05  FS-OK                   PIC X(02) VALUE '00'.
+           05  FS-DUPLICATE            PIC X(02) VALUE '02'.
+           05  FS-EOF                  PIC X(02) VALUE '10'.
+           05  FS-RECORD-NOT-FOUND     PIC X(02) VALUE '23'.
+           05  FS-KEY-ALREADY-EXISTS   PIC X(02) VALUE '22'.
+           05  FS-PERMANENT-ERROR      PIC X(02) VALUE '30'.

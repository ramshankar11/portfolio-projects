@@ -0,0 +1,17 @@
+      ******************************************************************
+      *  CUSTCTLL
+      *
+      *  Run-control record layout for CUSTPROC.  One record, read once
+      *  at startup from CUSTCTL, telling the run whether to process the
+      *  full master or only activity as of a given date, and whether
+      *  this is a test or production run.
+      ******************************************************************
+       01  CUST-CTL-LAYOUT.
+           05  CTL-RUN-MODE            PIC X(01).
+               88  CTL-MODE-FULL       VALUE 'F'.
+               88  CTL-MODE-INCREMENTAL VALUE 'I'.
+           05  CTL-AS-OF-DATE          PIC X(08).
+           05  CTL-ENV-SW              PIC X(01).
+               88  CTL-ENV-TEST        VALUE 'T'.
+               88  CTL-ENV-PROD        VALUE 'P'.
+           05  FILLER                  PIC X(70).

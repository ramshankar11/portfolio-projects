@@ -0,0 +1,18 @@
+      ******************************************************************
+      *  CUSTREJL
+      *
+      *  Reject record layout written to CUSTREJ whenever a customer
+      *  detail record fails edit in CUSTPROC.  Carries the original
+      *  record image plus a short reason code/text so the reject file
+      *  can be worked without going back to CUSTIN.
+      ******************************************************************
+       01  CUST-REJ-LAYOUT.
+           05  REJ-ORIGINAL-RECORD     PIC X(120).
+           05  REJ-REASON-CODE         PIC X(04).
+               88  REJ-MISSING-ID      VALUE 'E001'.
+               88  REJ-MISSING-NAME    VALUE 'E002'.
+               88  REJ-BALANCE-NOT-NUM VALUE 'E003'.
+               88  REJ-STATUS-INVALID  VALUE 'E004'.
+               88  REJ-ACCT-STAT-INVLD VALUE 'E005'.
+           05  REJ-REASON-TEXT         PIC X(40).
+           05  REJ-RUN-DATE            PIC X(08).

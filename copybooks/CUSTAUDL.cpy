@@ -0,0 +1,15 @@
+      ******************************************************************
+      *  CUSTAUDL
+      *
+      *  Audit trail record layout written to CUSTAUD once per customer
+      *  record written to CUSTOMER-OUTPUT.  Captures the before-image
+      *  (CUST-REC-LAYOUT as read) and after-image (OUTPUT-RECORD-LAYOUT
+      *  as written) so a reviewer can answer "what did this run change"
+      *  without re-running anything.  Keyed for retrieval by run date
+      *  and sequence number.
+      ******************************************************************
+       01  CUST-AUD-LAYOUT.
+           05  AUD-RUN-DATE            PIC X(08).
+           05  AUD-SEQ-NO              PIC 9(07).
+           05  AUD-BEFORE-IMAGE        PIC X(120).
+           05  AUD-AFTER-IMAGE         PIC X(120).

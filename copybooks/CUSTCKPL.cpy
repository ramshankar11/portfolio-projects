@@ -0,0 +1,14 @@
+      ******************************************************************
+      *  CUSTCKPL
+      *
+      *  Checkpoint/restart record written to the CUSTCKPT dataset every
+      *  WS-CHECKPOINT-INTERVAL detail records.  On restart, CUSTPROC
+      *  reads this record at startup and skips back past the records
+      *  it already processed, instead of reprocessing CUSTIN from the
+      *  top after an abend.
+      ******************************************************************
+       01  CUST-CKPT-LAYOUT.
+           05  CKPT-RECORDS-READ       PIC 9(09).
+           05  CKPT-LAST-CUST-ID       PIC X(10).
+           05  CKPT-RUN-DATE           PIC X(08).
+           05  FILLER                  PIC X(53).

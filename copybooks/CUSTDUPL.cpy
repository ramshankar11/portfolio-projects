@@ -0,0 +1,14 @@
+      ******************************************************************
+      *  CUSTDUPL
+      *
+      *  Duplicate record layout written to CUSTDUP when CUSTPROC sees
+      *  the same CUST-ID twice in a row on CUSTOMER-INPUT.  CUSTIN is
+      *  expected to arrive in customer-ID sequence (see the SORT step
+      *  ahead of CUSTPROC in the job stream), so a repeat of the
+      *  previous key is a duplicate rather than an out-of-sequence
+      *  record.
+      ******************************************************************
+       01  CUST-DUP-LAYOUT.
+           05  DUP-ORIGINAL-RECORD     PIC X(120).
+           05  DUP-DUPLICATE-OF-ID     PIC X(10).
+           05  DUP-RUN-DATE             PIC X(08).

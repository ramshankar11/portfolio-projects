@@ -2,6 +2,84 @@
        PROGRAM-ID. CUSTPROC.
       *
       * Sample Enterprise COBOL program for processing customer records.
+      *
+      * Modification History
+      * ---------------------------------------------------------------
+      * 2026-08-08  RKM  Validate each detail record and route failures
+      *                  to CUSTREJ instead of passing bad data through.
+      * 2026-08-08  RKM  Write a run-summary/control-totals report to
+      *                  CUSTRPT from 3000-TERMINATE.
+      * 2026-08-08  RKM  Add checkpoint/restart support - CUSTCKPT is
+      *                  written every WS-CHECKPOINT-INTERVAL records
+      *                  and read back on startup to reposition past
+      *                  records already processed on a prior run.
+      * 2026-08-08  RKM  Divert repeated customer IDs to CUSTDUP.
+      *                  CUSTIN is expected in customer-ID sequence
+      *                  (sorted ahead of this step in the job stream).
+      * 2026-08-08  RKM  Re-platform CUSTOMER-OUTPUT from sequential to
+      *                  an indexed (VSAM KSDS) master keyed on
+      *                  OUT-CUST-ID so lookup jobs can READ by key
+      *                  instead of scanning the whole file.
+      * 2026-08-08  RKM  Carry CUST-EMAIL/CUST-PHONE/CUST-ACCT-STATUS
+      *                  (now on the feed) through to the output
+      *                  record - CUSTDATL grew from 80 to 120 bytes.
+      * 2026-08-08  RKM  Write a before/after audit image to CUSTAUD
+      *                  for every record written to CUSTOMER-OUTPUT.
+      * 2026-08-08  RKM  CUSTIN now arrives bracketed by a header and a
+      *                  trailer record (CUSTHDRL/CUSTTRLL). Header run
+      *                  date overrides WS-RUN-DATE; trailer record
+      *                  count is footed against detail records read.
+      * 2026-08-08  RKM  Run is now parameter-driven via CUSTCTL -
+      *                  full/incremental mode, as-of date, and a
+      *                  test/prod environment flag, instead of being
+      *                  hardcoded. Incremental runs skip detail records
+      *                  not updated since the as-of date.
+      * 2026-08-08  RKM  Set RETURN-CODE at 3000-TERMINATE (4 if any
+      *                  rejects/duplicates were written, else 0) so
+      *                  the job stream can gate downstream steps on
+      *                  it.
+      * 2026-08-08  RKM  Review fixes: carry CKPT-LAST-CUST-ID back
+      *                  into WS-PREV-CUST-ID on restart so a
+      *                  duplicate straddling a checkpoint boundary is
+      *                  still caught; only stamp WS-PREV-CUST-ID for
+      *                  records actually processed (incremental skips
+      *                  no longer poison the next duplicate check);
+      *                  foot the trailer count against restart-skip
+      *                  plus this run's detail count, not just this
+      *                  run's; check open status on every output
+      *                  file, not just CUSTIN/CUSTCKPT; add INVALID
+      *                  KEY to the CUSTOMER-OUTPUT WRITE; honor
+      *                  CTL-ENV-TEST by previewing without writing
+      *                  the production master; and validate
+      *                  CUST-ACCT-STATUS against A/I/C.
+      * 2026-08-08  RKM  Review fixes: fixed an off-by-one in the
+      *                  restart-skip loop that reprocessed the last
+      *                  record already covered by the checkpoint;
+      *                  CUSTOMER-OUTPUT is now opened I-O with
+      *                  DYNAMIC access and REWRITEs a duplicate key
+      *                  instead of just logging and dropping the
+      *                  write, so incremental updates to an existing
+      *                  master record are actually applied; an open
+      *                  failure on any file now forces RETURN-CODE 16
+      *                  instead of falling through to 0; and an
+      *                  unpopulated CUST-LAST-UPD-DATE no longer
+      *                  causes an incremental run to skip every
+      *                  detail record.
+      * 2026-08-08  RKM  Review fixes: reworded a comment that referred
+      *                  to an internal tracking number instead of
+      *                  describing the code; 2600-WRITE-CHECKPOINT
+      *                  now persists WS-PREV-CUST-ID (the last record
+      *                  actually processed) rather than the current
+      *                  record's ID, so a checkpoint firing on a
+      *                  skipped incremental record no longer poisons
+      *                  restart duplicate detection; added the
+      *                  open-status check for CHECKPOINT-FILE that the
+      *                  other files already had; a test-environment
+      *                  run (or a genuine REWRITE failure) no longer
+      *                  counts a record as written or logs a CUSTAUD
+      *                  image for it; renamed WS-OPEN-ERROR-SW to
+      *                  WS-FATAL-ERROR-SW now that a REWRITE failure
+      *                  sets it too, not just a failed OPEN.
       *
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -11,30 +89,148 @@
                                   ACCESS MODE IS SEQUENTIAL
                                   FILE STATUS IS WS-CUSTIN-STATUS.
            SELECT CUSTOMER-OUTPUT ASSIGN TO CUSTOUT
+                                  ORGANIZATION IS INDEXED
+                                  ACCESS MODE IS DYNAMIC
+                                  RECORD KEY IS OUT-CUST-ID
+                                  FILE STATUS IS WS-CUSTOUT-STATUS.
+           SELECT CUSTOMER-REJECT ASSIGN TO CUSTREJ
                                   ORGANIZATION IS SEQUENTIAL
                                   ACCESS MODE IS SEQUENTIAL
-                                  FILE STATUS IS WS-CUSTOUT-STATUS.
+                                  FILE STATUS IS WS-CUSTREJ-STATUS.
+           SELECT CUSTOMER-REPORT ASSIGN TO CUSTRPT
+                                  ORGANIZATION IS SEQUENTIAL
+                                  ACCESS MODE IS SEQUENTIAL
+                                  FILE STATUS IS WS-CUSTRPT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO CUSTCKPT
+                                  ORGANIZATION IS SEQUENTIAL
+                                  ACCESS MODE IS SEQUENTIAL
+                                  FILE STATUS IS WS-CUSTCKPT-STATUS.
+           SELECT CUSTOMER-DUPLICATE ASSIGN TO CUSTDUP
+                                  ORGANIZATION IS SEQUENTIAL
+                                  ACCESS MODE IS SEQUENTIAL
+                                  FILE STATUS IS WS-CUSTDUP-STATUS.
+           SELECT CUSTOMER-AUDIT  ASSIGN TO CUSTAUD
+                                  ORGANIZATION IS SEQUENTIAL
+                                  ACCESS MODE IS SEQUENTIAL
+                                  FILE STATUS IS WS-CUSTAUD-STATUS.
+           SELECT CONTROL-FILE    ASSIGN TO CUSTCTL
+                                  ORGANIZATION IS SEQUENTIAL
+                                  ACCESS MODE IS SEQUENTIAL
+                                  FILE STATUS IS WS-CUSTCTL-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
-       FD  CUSTOMER-INPUT RECORD CONTAINS 80 CHARACTERS.
-       01  INPUT-RECORD-LAYOUT     PIC X(80).
-      
-       FD  CUSTOMER-OUTPUT RECORD CONTAINS 80 CHARACTERS.
-       01  OUTPUT-RECORD-LAYOUT    PIC X(80).
+       FD  CUSTOMER-INPUT RECORD CONTAINS 120 CHARACTERS.
+       01  INPUT-RECORD-LAYOUT     PIC X(120).
+
+       FD  CUSTOMER-OUTPUT RECORD CONTAINS 120 CHARACTERS.
+           COPY CUSTDATL REPLACING
+               ==CUST-REC-LAYOUT==   BY ==OUTPUT-RECORD-LAYOUT==
+               ==CUST-REC-TYPE==     BY ==OUT-CUST-REC-TYPE==
+               ==CUST-TYPE-HEADER==  BY ==OUT-TYPE-HEADER==
+               ==CUST-TYPE-DETAIL==  BY ==OUT-TYPE-DETAIL==
+               ==CUST-TYPE-TRAILER== BY ==OUT-TYPE-TRAILER==
+               ==CUST-ID==           BY ==OUT-CUST-ID==
+               ==CUST-NAME==         BY ==OUT-CUST-NAME==
+               ==CUST-ADDRESS==      BY ==OUT-CUST-ADDRESS==
+               ==CUST-STATUS-CODE==  BY ==OUT-CUST-STATCD==
+               ==CUST-BALANCE==      BY ==OUT-CUST-BALANCE==
+               ==CUST-EMAIL==        BY ==OUT-CUST-EMAIL==
+               ==CUST-PHONE==        BY ==OUT-CUST-PHONE==
+               ==CUST-ACCT-STATUS==  BY ==OUT-CUST-ACCT-STATUS==
+               ==CUST-ACCT-ACTIVE==  BY ==OUT-CUST-ACCT-ACTIVE==
+               ==CUST-ACCT-INACTIVE== BY ==OUT-CUST-ACCT-INACTV==
+               ==CUST-ACCT-CLOSED==  BY ==OUT-CUST-ACCT-CLOSED==
+               ==CUST-LAST-UPD-DATE== BY ==OUT-CUST-LAST-UPD-DATE==.
+
+       FD  CUSTOMER-REJECT RECORD CONTAINS 172 CHARACTERS.
+       01  REJECT-RECORD-LAYOUT    PIC X(172).
+
+       FD  CUSTOMER-REPORT RECORD CONTAINS 80 CHARACTERS.
+       01  REPORT-RECORD-LAYOUT    PIC X(80).
+
+       FD  CHECKPOINT-FILE RECORD CONTAINS 80 CHARACTERS.
+       01  CHECKPOINT-RECORD-LAYOUT PIC X(80).
+
+       FD  CUSTOMER-DUPLICATE RECORD CONTAINS 138 CHARACTERS.
+       01  DUPLICATE-RECORD-LAYOUT PIC X(138).
+
+       FD  CUSTOMER-AUDIT RECORD CONTAINS 255 CHARACTERS.
+       01  AUDIT-RECORD-LAYOUT     PIC X(255).
+
+       FD  CONTROL-FILE RECORD CONTAINS 80 CHARACTERS.
+       01  CONTROL-RECORD-LAYOUT   PIC X(80).
 
        WORKING-STORAGE SECTION.
 
       * Include common data definitions (Copybooks)
        COPY CUSTDATL.                *> Defines 01 CUST-REC-LAYOUT
+       COPY CUSTREJL.                *> Defines 01 CUST-REJ-LAYOUT
+       COPY CUSTRPTL.                *> Defines 01 CUST-RPT-LAYOUT
+       COPY CUSTCKPL.                *> Defines 01 CUST-CKPT-LAYOUT
+       COPY CUSTDUPL.                *> Defines 01 CUST-DUP-LAYOUT
+       COPY CUSTAUDL.                *> Defines 01 CUST-AUD-LAYOUT
+       COPY CUSTHDRL.                *> Defines 01 CUST-HDR-LAYOUT
+       COPY CUSTTRLL.                *> Defines 01 CUST-TRL-LAYOUT
+       COPY CUSTCTLL.                *> Defines 01 CUST-CTL-LAYOUT
        COPY FILESTAT.                *> Defines file status codes
 
       * Working storage variables
        01  WS-CUSTIN-STATUS        PIC 99 VALUE ZEROS.
        01  WS-CUSTOUT-STATUS       PIC 99 VALUE ZEROS.
+       01  WS-CUSTREJ-STATUS       PIC 99 VALUE ZEROS.
+       01  WS-CUSTRPT-STATUS       PIC 99 VALUE ZEROS.
+       01  WS-CUSTCKPT-STATUS      PIC 99 VALUE ZEROS.
+       01  WS-CUSTDUP-STATUS       PIC 99 VALUE ZEROS.
+       01  WS-CUSTAUD-STATUS       PIC 99 VALUE ZEROS.
+       01  WS-CUSTCTL-STATUS       PIC 99 VALUE ZEROS.
        01  WS-EOF-SW               PIC X(1) VALUE 'N'.
            88  EOF-REACHED         VALUE 'Y'.
            88  NOT-EOF             VALUE 'N'.
+       01  WS-FATAL-ERROR-SW       PIC X(1) VALUE 'N'.
+           88  FATAL-ERROR         VALUE 'Y'.
+           88  NO-FATAL-ERROR      VALUE 'N'.
+       01  WS-OUTPUT-WRITTEN-SW    PIC X(1) VALUE 'N'.
+           88  OUTPUT-WAS-WRITTEN  VALUE 'Y'.
+           88  OUTPUT-NOT-WRITTEN  VALUE 'N'.
+       01  WS-VALID-SW             PIC X(1) VALUE 'Y'.
+           88  RECORD-VALID        VALUE 'Y'.
+           88  RECORD-INVALID      VALUE 'N'.
+       01  WS-CKPT-EOF-SW          PIC X(1) VALUE 'N'.
+           88  CKPT-EOF            VALUE 'Y'.
+           88  CKPT-NOT-EOF        VALUE 'N'.
+       01  WS-RUN-DATE             PIC X(08) VALUE '20260808'.
+
+      * Checkpoint/restart working storage
+       01  WS-CHECKPOINT-INTERVAL  PIC 9(05) VALUE 01000.
+       01  WS-CKPT-COUNTER         PIC 9(05) VALUE ZEROS.
+       01  WS-RESTART-SKIP-COUNT   PIC 9(09) VALUE ZEROS.
+       01  WS-SKIP-READ-COUNT      PIC 9(09) VALUE ZEROS.
+
+      * Duplicate detection working storage - CUSTIN is expected in
+      * customer-ID sequence, so a repeat of the previous key is
+      * treated as a duplicate.
+       01  WS-PREV-CUST-ID         PIC X(10) VALUE SPACES.
+
+      * Audit trail working storage
+       01  WS-AUD-SEQ-NO            PIC 9(07) VALUE ZEROS.
+
+      * Run-control working storage - CUSTCTL drives whether this is a
+      * full or incremental run, the as-of date for incremental
+      * filtering, and whether we are running in test or production.
+       01  WS-SKIP-SW               PIC X(1) VALUE 'N'.
+           88  SKIP-THIS-RECORD     VALUE 'Y'.
+           88  PROCESS-THIS-RECORD  VALUE 'N'.
+
+      * Control totals for the run-summary report
+       01  WS-INPUT-COUNT          PIC 9(07) VALUE ZEROS.
+       01  WS-OUTPUT-COUNT         PIC 9(07) VALUE ZEROS.
+       01  WS-REJECT-COUNT         PIC 9(07) VALUE ZEROS.
+       01  WS-DUPLICATE-COUNT      PIC 9(07) VALUE ZEROS.
+       01  WS-EDITED-COUNT         PIC ZZZZZZ9.
+       01  WS-START-TIME           PIC 9(08).
+       01  WS-END-TIME             PIC 9(08).
+       01  WS-TOTAL-DETAIL-COUNT   PIC 9(09) VALUE ZEROS.
 
        PROCEDURE DIVISION.
        MAIN-PROCESSING SECTION.
@@ -44,30 +240,392 @@
            STOP RUN.
 
        1000-INITIALIZE.
+           ACCEPT WS-START-TIME FROM TIME
+           PERFORM 1050-READ-CONTROL-RECORD
+           PERFORM 1100-READ-LAST-CHECKPOINT
            OPEN INPUT CUSTOMER-INPUT
-                OUTPUT CUSTOMER-OUTPUT
+                I-O   CUSTOMER-OUTPUT
+                OUTPUT CUSTOMER-REJECT
+                OUTPUT CUSTOMER-REPORT
+                OUTPUT CUSTOMER-DUPLICATE
+                OUTPUT CUSTOMER-AUDIT
+           OPEN OUTPUT CHECKPOINT-FILE
            IF WS-CUSTIN-STATUS NOT = FS-OK
-               DISPLAY 'ERROR: Failed to open input file, Status: ' 
+               DISPLAY 'ERROR: Failed to open input file, Status: '
                        WS-CUSTIN-STATUS
                MOVE 'Y' TO WS-EOF-SW
+               MOVE 'Y' TO WS-FATAL-ERROR-SW
+           END-IF
+           IF WS-CUSTOUT-STATUS NOT = FS-OK
+               DISPLAY 'ERROR: Failed to open CUSTOUT, Status: '
+                       WS-CUSTOUT-STATUS
+               MOVE 'Y' TO WS-EOF-SW
+               MOVE 'Y' TO WS-FATAL-ERROR-SW
+           END-IF
+           IF WS-CUSTREJ-STATUS NOT = FS-OK
+               DISPLAY 'ERROR: Failed to open CUSTREJ, Status: '
+                       WS-CUSTREJ-STATUS
+               MOVE 'Y' TO WS-EOF-SW
+               MOVE 'Y' TO WS-FATAL-ERROR-SW
+           END-IF
+           IF WS-CUSTRPT-STATUS NOT = FS-OK
+               DISPLAY 'ERROR: Failed to open CUSTRPT, Status: '
+                       WS-CUSTRPT-STATUS
+               MOVE 'Y' TO WS-EOF-SW
+               MOVE 'Y' TO WS-FATAL-ERROR-SW
+           END-IF
+           IF WS-CUSTDUP-STATUS NOT = FS-OK
+               DISPLAY 'ERROR: Failed to open CUSTDUP, Status: '
+                       WS-CUSTDUP-STATUS
+               MOVE 'Y' TO WS-EOF-SW
+               MOVE 'Y' TO WS-FATAL-ERROR-SW
+           END-IF
+           IF WS-CUSTAUD-STATUS NOT = FS-OK
+               DISPLAY 'ERROR: Failed to open CUSTAUD, Status: '
+                       WS-CUSTAUD-STATUS
+               MOVE 'Y' TO WS-EOF-SW
+               MOVE 'Y' TO WS-FATAL-ERROR-SW
+           END-IF
+           IF WS-CUSTCKPT-STATUS NOT = FS-OK
+               DISPLAY 'ERROR: Failed to open CUSTCKPT, Status: '
+                       WS-CUSTCKPT-STATUS
+               MOVE 'Y' TO WS-EOF-SW
+               MOVE 'Y' TO WS-FATAL-ERROR-SW
            END-IF
            READ CUSTOMER-INPUT INTO CUST-REC-LAYOUT
-           AT END 
+           AT END
                MOVE 'Y' TO WS-EOF-SW
+           END-READ
+           IF NOT-EOF AND CUST-TYPE-HEADER
+               PERFORM 2700-PROCESS-HEADER
+               READ CUSTOMER-INPUT INTO CUST-REC-LAYOUT
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+               END-READ
+           END-IF
+           IF WS-RESTART-SKIP-COUNT > 0 AND NOT-EOF
+               DISPLAY 'CUSTPROC RESTARTING PAST CHECKPOINT, SKIPPING '
+                       WS-RESTART-SKIP-COUNT ' RECORDS'
+               MOVE ZEROS TO WS-SKIP-READ-COUNT
+               PERFORM 1200-SKIP-TO-RESTART-POINT
+                   UNTIL WS-SKIP-READ-COUNT >= WS-RESTART-SKIP-COUNT
+                      OR EOF-REACHED
+           END-IF.
+
+       1050-READ-CONTROL-RECORD.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CUSTCTL-STATUS NOT = FS-OK
+               DISPLAY 'CUSTCTL NOT AVAILABLE, DEFAULTING TO FULL/'
+                       'PROD RUN'
+               SET CTL-MODE-FULL TO TRUE
+               SET CTL-ENV-PROD TO TRUE
+               MOVE WS-RUN-DATE TO CTL-AS-OF-DATE
+           ELSE
+               READ CONTROL-FILE INTO CUST-CTL-LAYOUT
+               AT END
+                   SET CTL-MODE-FULL TO TRUE
+                   SET CTL-ENV-PROD TO TRUE
+                   MOVE WS-RUN-DATE TO CTL-AS-OF-DATE
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF
+           DISPLAY 'CUSTPROC RUN MODE: ' CTL-RUN-MODE
+                   '  AS-OF DATE: ' CTL-AS-OF-DATE
+                   '  ENVIRONMENT: ' CTL-ENV-SW.
+
+       1100-READ-LAST-CHECKPOINT.
+           MOVE ZEROS TO WS-RESTART-SKIP-COUNT
+           SET CKPT-NOT-EOF TO TRUE
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CUSTCKPT-STATUS NOT = FS-OK
+               SET CKPT-EOF TO TRUE
+           ELSE
+               PERFORM 1150-READ-NEXT-CHECKPOINT UNTIL CKPT-EOF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       1150-READ-NEXT-CHECKPOINT.
+           READ CHECKPOINT-FILE INTO CUST-CKPT-LAYOUT
+           AT END
+               SET CKPT-EOF TO TRUE
+           NOT AT END
+               MOVE CKPT-RECORDS-READ TO WS-RESTART-SKIP-COUNT
+               MOVE CKPT-LAST-CUST-ID TO WS-PREV-CUST-ID
            END-READ.
 
-       2000-PROCESS-RECORDS.
-           * Business logic goes here (e.g., validate, calculate, format)
-           * This example just moves the data
-           MOVE CUST-REC-LAYOUT TO OUTPUT-RECORD-LAYOUT
-           WRITE OUTPUT-RECORD-LAYOUT
+       1200-SKIP-TO-RESTART-POINT.
            READ CUSTOMER-INPUT INTO CUST-REC-LAYOUT
            AT END
                MOVE 'Y' TO WS-EOF-SW
+           NOT AT END
+               ADD 1 TO WS-SKIP-READ-COUNT
            END-READ.
 
+       2000-PROCESS-RECORDS.
+           IF CUST-TYPE-TRAILER
+               PERFORM 2800-PROCESS-TRAILER
+           ELSE
+               PERFORM 2050-PROCESS-DETAIL
+               PERFORM 2500-CHECKPOINT-IF-DUE
+               READ CUSTOMER-INPUT INTO CUST-REC-LAYOUT
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+               END-READ
+           END-IF.
+
+       2050-PROCESS-DETAIL.
+           ADD 1 TO WS-INPUT-COUNT
+           SET PROCESS-THIS-RECORD TO TRUE
+           IF CTL-MODE-INCREMENTAL AND
+              CUST-LAST-UPD-DATE NOT = SPACES AND
+              CUST-LAST-UPD-DATE < CTL-AS-OF-DATE
+               SET SKIP-THIS-RECORD TO TRUE
+           END-IF
+           IF SKIP-THIS-RECORD
+               CONTINUE
+           ELSE
+               IF CUST-ID = WS-PREV-CUST-ID AND CUST-ID NOT = SPACES
+                   PERFORM 2150-WRITE-DUPLICATE
+                   ADD 1 TO WS-DUPLICATE-COUNT
+               ELSE
+                   PERFORM 2100-VALIDATE-RECORD
+                   IF RECORD-VALID
+                       PERFORM 2120-BUILD-OUTPUT-RECORD
+                       PERFORM 2125-WRITE-OUTPUT-RECORD
+                       IF OUTPUT-WAS-WRITTEN
+                           ADD 1 TO WS-OUTPUT-COUNT
+                           PERFORM 2130-WRITE-AUDIT
+                       END-IF
+                   ELSE
+                       PERFORM 2200-WRITE-REJECT
+                       ADD 1 TO WS-REJECT-COUNT
+                   END-IF
+               END-IF
+               MOVE CUST-ID TO WS-PREV-CUST-ID
+           END-IF.
+
+       2150-WRITE-DUPLICATE.
+           MOVE CUST-REC-LAYOUT TO DUP-ORIGINAL-RECORD
+           MOVE WS-PREV-CUST-ID TO DUP-DUPLICATE-OF-ID
+           MOVE WS-RUN-DATE TO DUP-RUN-DATE
+           MOVE CUST-DUP-LAYOUT TO DUPLICATE-RECORD-LAYOUT
+           WRITE DUPLICATE-RECORD-LAYOUT.
+
+       2500-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-CKPT-COUNTER
+           IF WS-CKPT-COUNTER >= WS-CHECKPOINT-INTERVAL
+               PERFORM 2600-WRITE-CHECKPOINT
+               MOVE ZEROS TO WS-CKPT-COUNTER
+           END-IF.
+
+       2600-WRITE-CHECKPOINT.
+           COMPUTE CKPT-RECORDS-READ =
+                   WS-RESTART-SKIP-COUNT + WS-INPUT-COUNT
+           MOVE WS-PREV-CUST-ID TO CKPT-LAST-CUST-ID
+           MOVE WS-RUN-DATE TO CKPT-RUN-DATE
+           MOVE CUST-CKPT-LAYOUT TO CHECKPOINT-RECORD-LAYOUT
+           WRITE CHECKPOINT-RECORD-LAYOUT.
+
+       2100-VALIDATE-RECORD.
+           SET RECORD-VALID TO TRUE
+           MOVE SPACES TO REJ-REASON-TEXT
+           IF CUST-ID = SPACES
+               SET RECORD-INVALID TO TRUE
+               SET REJ-MISSING-ID TO TRUE
+               MOVE 'CUSTOMER ID IS MISSING' TO REJ-REASON-TEXT
+           ELSE
+               IF CUST-NAME = SPACES
+                   SET RECORD-INVALID TO TRUE
+                   SET REJ-MISSING-NAME TO TRUE
+                   MOVE 'CUSTOMER NAME IS MISSING' TO REJ-REASON-TEXT
+               ELSE
+                   IF CUST-BALANCE NOT NUMERIC
+                       SET RECORD-INVALID TO TRUE
+                       SET REJ-BALANCE-NOT-NUM TO TRUE
+                       MOVE 'BALANCE FIELD IS NOT NUMERIC'
+                            TO REJ-REASON-TEXT
+                   ELSE
+                       IF CUST-STATUS-CODE < '01' OR
+                          CUST-STATUS-CODE > '05'
+                           SET RECORD-INVALID TO TRUE
+                           SET REJ-STATUS-INVALID TO TRUE
+                           MOVE 'STATUS CODE NOT IN RANGE 01-05'
+                                TO REJ-REASON-TEXT
+                       ELSE
+                           IF NOT CUST-ACCT-ACTIVE AND
+                              NOT CUST-ACCT-INACTIVE AND
+                              NOT CUST-ACCT-CLOSED
+                               SET RECORD-INVALID TO TRUE
+                               SET REJ-ACCT-STAT-INVLD TO TRUE
+                               MOVE 'ACCOUNT STATUS NOT A/I/C'
+                                    TO REJ-REASON-TEXT
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       2120-BUILD-OUTPUT-RECORD.
+           MOVE CUST-REC-TYPE    TO OUT-CUST-REC-TYPE
+           MOVE CUST-ID          TO OUT-CUST-ID
+           MOVE CUST-NAME        TO OUT-CUST-NAME
+           MOVE CUST-ADDRESS     TO OUT-CUST-ADDRESS
+           MOVE CUST-STATUS-CODE TO OUT-CUST-STATCD
+           MOVE CUST-BALANCE     TO OUT-CUST-BALANCE
+           MOVE CUST-EMAIL       TO OUT-CUST-EMAIL
+           MOVE CUST-PHONE       TO OUT-CUST-PHONE
+           MOVE CUST-ACCT-STATUS TO OUT-CUST-ACCT-STATUS
+           MOVE CUST-LAST-UPD-DATE TO OUT-CUST-LAST-UPD-DATE.
+
+      * A test-environment run (CUSTCTL) previews what would be
+      * written without touching the production CUSTOMER-OUTPUT
+      * master - everything else (validation, audit, report totals)
+      * still runs normally so test output can be reviewed. Leaves
+      * WS-OUTPUT-WRITTEN-SW at 'N' so the caller neither counts this
+      * record as written nor records a CUSTAUD image claiming the
+      * master changed.
+      *
+      * CUSTOMER-OUTPUT is now a persistent indexed master, so a
+      * customer ID already on file is the normal case on any run
+      * after the first - WRITE fails with a duplicate-key INVALID
+      * KEY for those, and REWRITE applies the update instead.
+       2125-WRITE-OUTPUT-RECORD.
+           MOVE 'N' TO WS-OUTPUT-WRITTEN-SW
+           IF CTL-ENV-TEST
+               CONTINUE
+           ELSE
+               WRITE OUTPUT-RECORD-LAYOUT
+                   INVALID KEY
+                       PERFORM 2126-REWRITE-OUTPUT-RECORD
+                   NOT INVALID KEY
+                       MOVE 'Y' TO WS-OUTPUT-WRITTEN-SW
+               END-WRITE
+           END-IF.
+
+      * A genuine REWRITE failure (as opposed to the expected
+      * duplicate-key path out of 2125's WRITE) leaves
+      * WS-OUTPUT-WRITTEN-SW at 'N' - the record is not counted as
+      * written and gets no CUSTAUD image - and is fatal to the run.
+       2126-REWRITE-OUTPUT-RECORD.
+           REWRITE OUTPUT-RECORD-LAYOUT
+               INVALID KEY
+                   DISPLAY 'CUSTPROC: ERROR WRITING CUSTOMER-'
+                           'OUTPUT, KEY ' OUT-CUST-ID
+                           ' STATUS ' WS-CUSTOUT-STATUS
+                   MOVE 'Y' TO WS-FATAL-ERROR-SW
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-OUTPUT-WRITTEN-SW
+           END-REWRITE.
+
+       2130-WRITE-AUDIT.
+           ADD 1 TO WS-AUD-SEQ-NO
+           MOVE WS-RUN-DATE TO AUD-RUN-DATE
+           MOVE WS-AUD-SEQ-NO TO AUD-SEQ-NO
+           MOVE CUST-REC-LAYOUT TO AUD-BEFORE-IMAGE
+           MOVE OUTPUT-RECORD-LAYOUT TO AUD-AFTER-IMAGE
+           MOVE CUST-AUD-LAYOUT TO AUDIT-RECORD-LAYOUT
+           WRITE AUDIT-RECORD-LAYOUT.
+
+       2200-WRITE-REJECT.
+           MOVE CUST-REC-LAYOUT TO REJ-ORIGINAL-RECORD
+           MOVE WS-RUN-DATE TO REJ-RUN-DATE
+           MOVE CUST-REJ-LAYOUT TO REJECT-RECORD-LAYOUT
+           WRITE REJECT-RECORD-LAYOUT.
+
+       2700-PROCESS-HEADER.
+           MOVE CUST-REC-LAYOUT TO CUST-HDR-LAYOUT
+           MOVE HDR-RUN-DATE TO WS-RUN-DATE
+           DISPLAY 'CUSTPROC: HEADER RECORD READ, RUN DATE '
+                   HDR-RUN-DATE ' FILE COUNT ' HDR-FILE-COUNT.
+
+       2800-PROCESS-TRAILER.
+           MOVE CUST-REC-LAYOUT TO CUST-TRL-LAYOUT
+           COMPUTE WS-TOTAL-DETAIL-COUNT =
+                   WS-RESTART-SKIP-COUNT + WS-INPUT-COUNT
+           IF TRL-RECORD-COUNT NOT = WS-TOTAL-DETAIL-COUNT
+               DISPLAY 'CUSTPROC: WARNING - TRAILER RECORD COUNT '
+                       TRL-RECORD-COUNT ' DOES NOT MATCH DETAIL '
+                       'RECORDS READ ' WS-TOTAL-DETAIL-COUNT
+           END-IF
+           MOVE 'Y' TO WS-EOF-SW.
+
        3000-TERMINATE.
+           ACCEPT WS-END-TIME FROM TIME
+           PERFORM 3100-WRITE-REPORT
+           IF FATAL-ERROR
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               IF WS-REJECT-COUNT > 0 OR WS-DUPLICATE-COUNT > 0
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF
            CLOSE CUSTOMER-INPUT
-                 CUSTOMER-OUTPUT.
+                 CUSTOMER-OUTPUT
+                 CUSTOMER-REJECT
+                 CUSTOMER-REPORT
+                 CHECKPOINT-FILE
+                 CUSTOMER-DUPLICATE
+                 CUSTOMER-AUDIT.
+
+       3100-WRITE-REPORT.
+           MOVE SPACES TO REPORT-RECORD-LAYOUT
+           MOVE 'CUSTPROC RUN-SUMMARY / CONTROL TOTALS'
+                TO REPORT-RECORD-LAYOUT
+           WRITE REPORT-RECORD-LAYOUT
+
+           MOVE SPACES TO CUST-RPT-LAYOUT
+           STRING 'RUN DATE        : ' WS-RUN-DATE
+               DELIMITED BY SIZE INTO CUST-RPT-LAYOUT
+           MOVE CUST-RPT-LAYOUT TO REPORT-RECORD-LAYOUT
+           WRITE REPORT-RECORD-LAYOUT
+
+           MOVE SPACES TO CUST-RPT-LAYOUT
+           STRING 'RUN MODE/AS-OF  : ' CTL-RUN-MODE ' '
+               CTL-AS-OF-DATE '  ENV: ' CTL-ENV-SW
+               DELIMITED BY SIZE INTO CUST-RPT-LAYOUT
+           MOVE CUST-RPT-LAYOUT TO REPORT-RECORD-LAYOUT
+           WRITE REPORT-RECORD-LAYOUT
+
+           MOVE SPACES TO CUST-RPT-LAYOUT
+           STRING 'START TIME      : ' WS-START-TIME
+               DELIMITED BY SIZE INTO CUST-RPT-LAYOUT
+           MOVE CUST-RPT-LAYOUT TO REPORT-RECORD-LAYOUT
+           WRITE REPORT-RECORD-LAYOUT
+
+           MOVE SPACES TO CUST-RPT-LAYOUT
+           STRING 'END TIME        : ' WS-END-TIME
+               DELIMITED BY SIZE INTO CUST-RPT-LAYOUT
+           MOVE CUST-RPT-LAYOUT TO REPORT-RECORD-LAYOUT
+           WRITE REPORT-RECORD-LAYOUT
+
+           MOVE WS-INPUT-COUNT TO WS-EDITED-COUNT
+           MOVE SPACES TO CUST-RPT-LAYOUT
+           STRING 'RECORDS READ    : ' WS-EDITED-COUNT
+               DELIMITED BY SIZE INTO CUST-RPT-LAYOUT
+           MOVE CUST-RPT-LAYOUT TO REPORT-RECORD-LAYOUT
+           WRITE REPORT-RECORD-LAYOUT
+
+           MOVE WS-OUTPUT-COUNT TO WS-EDITED-COUNT
+           MOVE SPACES TO CUST-RPT-LAYOUT
+           STRING 'RECORDS WRITTEN : ' WS-EDITED-COUNT
+               DELIMITED BY SIZE INTO CUST-RPT-LAYOUT
+           MOVE CUST-RPT-LAYOUT TO REPORT-RECORD-LAYOUT
+           WRITE REPORT-RECORD-LAYOUT
+
+           MOVE WS-REJECT-COUNT TO WS-EDITED-COUNT
+           MOVE SPACES TO CUST-RPT-LAYOUT
+           STRING 'RECORDS REJECTED: ' WS-EDITED-COUNT
+               DELIMITED BY SIZE INTO CUST-RPT-LAYOUT
+           MOVE CUST-RPT-LAYOUT TO REPORT-RECORD-LAYOUT
+           WRITE REPORT-RECORD-LAYOUT
+
+           MOVE WS-DUPLICATE-COUNT TO WS-EDITED-COUNT
+           MOVE SPACES TO CUST-RPT-LAYOUT
+           STRING 'DUPLICATES SKIPPED: ' WS-EDITED-COUNT
+               DELIMITED BY SIZE INTO CUST-RPT-LAYOUT
+           MOVE CUST-RPT-LAYOUT TO REPORT-RECORD-LAYOUT
+           WRITE REPORT-RECORD-LAYOUT.
 
        END PROGRAM CUSTPROC.

@@ -0,0 +1,210 @@
+//CUSTRUN  JOB (ACCTNO),'CUSTOMER MASTER RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* CUSTRUN - CUSTOMER MASTER UPDATE JOB STREAM
+//*
+//* DELSRTD  DELETES ANY SORT WORK FILE LEFT OVER FROM A PRIOR RUN
+//*          (NOT-FOUND IS NOT AN ERROR - SET MAXCC=0 BELOW).
+//* DELCKPT  DELETES ANY CHECKPOINT DATASET LEFT OVER FROM A PRIOR
+//*          *SUCCESSFUL* RUN (NOT-FOUND IS NOT AN ERROR), SO A
+//*          NORMAL RUN STARTS STEP020 WITH NO RESTART POINT. THIS
+//*          STEP IS SKIPPED ON A RESTART=STEP020 RESUBMISSION (IT
+//*          RUNS BEFORE STEP020), SO THE ABENDED RUN'S CHECKPOINT
+//*          IS STILL THERE FOR STEP020 TO READ BACK.
+//* DELREJ,  SAME HOUSEKEEPING AS DELCKPT, FOR CUSTREJ/CUSTRPT/
+//* DELRPT,  CUSTDUP/CUSTAUD - ALL FOUR ARE FIXED, CATALOGED DSNS
+//* DELDUP,  STEP020 WRITES TO, SO THEY NEED THE SAME DELETE-AHEAD-
+//* DELAUD   OF-STEP020/MOD-AT-STEP020 TREATMENT AS CUSTCKPT OR THE
+//*          SECOND RUN OF THIS JOB WOULD FAIL ALLOCATING A DATASET
+//*          NAME THAT IS ALREADY CATALOGED. ON A RESTART THE DEL
+//*          STEPS ARE SKIPPED AND STEP020'S MOD DISPOSITION APPENDS
+//*          THIS CONTINUATION'S REJECTS/DUPLICATES/AUDIT RECORDS
+//*          (AND, FOR CUSTRPT, A SECOND SUMMARY BLOCK) AFTER THE
+//*          ABENDED RUN'S OWN OUTPUT RATHER THAN FAILING ALLOCATION.
+//* STEP010  SORTS CUSTIN INTO CUSTOMER-ID SEQUENCE AHEAD OF
+//*          CUSTPROC (CUSTPROC'S DUPLICATE CHECK AND CHECKPOINT
+//*          LOGIC BOTH DEPEND ON SORTED INPUT). THE HEADER AND
+//*          TRAILER RECORDS CUSTPROC EXPECTS AT THE FRONT/BACK OF
+//*          THE FILE ARE GIVEN A SORT PRIORITY BYTE SO THEY STAY
+//*          IN PLACE WHILE THE DETAIL RECORDS BETWEEN THEM ARE
+//*          RESEQUENCED BY CUSTOMER ID. THE SORTED FILE IS A
+//*          CATALOGED DATASET, NOT A TEMP (&&) ONE, SO IT SURVIVES
+//*          INTO A RESTARTED STEP020 (SEE RESTART NOTE BELOW).
+//* DEFCUST  DEFINES THE CUSTOMER-OUTPUT VSAM KSDS THE FIRST TIME
+//*          THIS JOB EVER RUNS - CUSTPROC'S OPEN DOES NOT CREATE
+//*          THE CLUSTER ITSELF. LISTCAT TELLS THE STEP WHETHER THE
+//*          CLUSTER IS ALREADY THERE; IF SO THE STEP JUST RETURNS
+//*          CLEAN WITHOUT RE-DEFINING (CUSTOMER-OUTPUT IS A
+//*          PERSISTENT MASTER NOW - IT MUST NOT BE REDEFINED, AND
+//*          THEREBY EMPTIED, ON EVERY RUN). A GENUINE DEFINE
+//*          FAILURE STILL FAILS THE STEP.
+//* STEP020  RUNS CUSTPROC AGAINST THE SORTED FILE.
+//* STEP030  DISTRIBUTES THE RUN-SUMMARY REPORT CUSTPROC PRODUCED.
+//*          SKIPPED UNLESS STEP020 COMPLETED WITH RETURN CODE 0-4.
+//* STEP040  DISTRIBUTES REJECTS AND DUPLICATES FOR MANUAL REVIEW
+//*          WHEN CUSTPROC FLAGGED ANY (RETURN CODE 4).
+//*
+//* RESTART: IF THE JOB FAILS AFTER STEP020 HAS WRITTEN AT LEAST
+//* ONE CHECKPOINT, RESUBMIT WITH RESTART=STEP020 ON THE JOB CARD
+//* ABOVE - CUSTPROC READS CUSTCKPT ON STARTUP AND REPOSITIONS
+//* PAST THE RECORDS IT ALREADY PROCESSED, SO THE SORT IN STEP010
+//* DOES NOT NEED TO BE REPEATED AND THE CATALOGED SORT OUTPUT FROM
+//* THE FAILED RUN IS READ AGAIN AS-IS.
+//*
+//* MODIFICATION HISTORY
+//* ---------------------------------------------------------------
+//* 2026-08-08  RKM  INITIAL JOB STREAM - SORT / CUSTPROC / COND
+//*                  DOWNSTREAM STEPS / CHECKPOINT RESTART.
+//* 2026-08-08  RKM  Review fixes: sort work file and CUSTCKPT are
+//*                  now cataloged (not temp/DELETE-on-abend) so a
+//*                  restart has something to read; added the IDCAMS
+//*                  DEFINE for the CUSTOMER-OUTPUT VSAM cluster;
+//*                  STEP030 now distributes the cataloged CUSTRPT
+//*                  dataset instead of the VSAM master; STEP040
+//*                  now distributes CUSTDUP as well as CUSTREJ.
+//* 2026-08-08  RKM  Review fixes: added DELCKPT so a normal run
+//*                  starts with no stale restart point, while a
+//*                  RESTART=STEP020 resubmission (which skips every
+//*                  step ahead of STEP020) still finds the checkpoint
+//*                  from the failed run; DEFCUST now checks LISTCAT
+//*                  instead of blanket-suppressing every IDCAMS
+//*                  return code, so a genuine provisioning failure
+//*                  still fails the step instead of being swallowed.
+//* 2026-08-08  RKM  Review fixes: CUSTREJ/CUSTRPT/CUSTDUP/CUSTAUD
+//*                  were NEW/CATLG/KEEP with no delete-ahead step, so
+//*                  the second run of this job ever would fail
+//*                  allocating a dataset name already cataloged.
+//*                  Added DELREJ/DELRPT/DELDUP/DELAUD (same pattern
+//*                  as DELCKPT) and changed all four DDs to
+//*                  MOD/CATLG/CATLG to match - a normal run starts
+//*                  each one clean (DEL step ran first) and a
+//*                  RESTART=STEP020 resubmission (which skips the DEL
+//*                  steps) appends the continuation's records after
+//*                  the failed run's instead of failing allocation.
+//*****************************************************************
+//*
+//DELSRTD  EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DELETE PROD.CUSTPROC.CUSTIN.SORTED
+  SET MAXCC = 0
+/*
+//*
+//DELCKPT  EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DELETE PROD.CUSTPROC.CUSTCKPT
+  SET MAXCC = 0
+/*
+//*
+//DELREJ   EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DELETE PROD.CUSTPROC.CUSTREJ
+  SET MAXCC = 0
+/*
+//*
+//DELRPT   EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DELETE PROD.CUSTPROC.CUSTRPT
+  SET MAXCC = 0
+/*
+//*
+//DELDUP   EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DELETE PROD.CUSTPROC.CUSTDUP
+  SET MAXCC = 0
+/*
+//*
+//DELAUD   EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DELETE PROD.CUSTPROC.CUSTAUD
+  SET MAXCC = 0
+/*
+//*
+//STEP010  EXEC PGM=SORT
+//SYSOUT   DD  SYSOUT=*
+//SORTIN   DD  DSN=PROD.CUSTPROC.CUSTIN,DISP=SHR
+//SORTOUT  DD  DSN=PROD.CUSTPROC.CUSTIN.SORTED,
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(10,5)),
+//             DCB=(RECFM=FB,LRECL=120,BLKSIZE=0)
+//SYSIN    DD  *
+  INREC IFTHEN=(WHEN=(1,1,CH,EQ,C'H'),OVERLAY=(121:C'1')),
+        IFTHEN=(WHEN=(1,1,CH,EQ,C'D'),OVERLAY=(121:C'5')),
+        IFTHEN=(WHEN=(1,1,CH,EQ,C'T'),OVERLAY=(121:C'9'))
+  SORT FIELDS=(121,1,CH,A,2,10,CH,A)
+  OUTREC FIELDS=(1,120)
+/*
+//*
+//DEFCUST  EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  LISTCAT ENTRIES(PROD.CUSTPROC.CUSTOUT) NAME
+  IF LASTCC = 0 THEN -
+    SET MAXCC = 0
+  ELSE -
+    DO
+      DEFINE CLUSTER (NAME(PROD.CUSTPROC.CUSTOUT)          -
+                      INDEXED                              -
+                      KEYS(10 1)                           -
+                      RECORDSIZE(120 120)                  -
+                      RECORDS(100000 20000)                -
+                      SHAREOPTIONS(2 3) )                  -
+             DATA  (NAME(PROD.CUSTPROC.CUSTOUT.DATA))      -
+             INDEX (NAME(PROD.CUSTPROC.CUSTOUT.INDEX))
+    END
+/*
+//*
+//STEP020  EXEC PGM=CUSTPROC
+//STEPLIB  DD  DSN=PROD.CUSTPROC.LOADLIB,DISP=SHR
+//CUSTIN   DD  DSN=PROD.CUSTPROC.CUSTIN.SORTED,DISP=(OLD,KEEP,KEEP)
+//CUSTOUT  DD  DSN=PROD.CUSTPROC.CUSTOUT,DISP=SHR
+//CUSTREJ  DD  DSN=PROD.CUSTPROC.CUSTREJ,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=172,BLKSIZE=0)
+//CUSTRPT  DD  DSN=PROD.CUSTPROC.CUSTRPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CUSTCKPT DD  DSN=PROD.CUSTPROC.CUSTCKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CUSTDUP  DD  DSN=PROD.CUSTPROC.CUSTDUP,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=138,BLKSIZE=0)
+//CUSTAUD  DD  DSN=PROD.CUSTPROC.CUSTAUD,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(10,10)),
+//             DCB=(RECFM=FB,LRECL=255,BLKSIZE=0)
+//CUSTCTL  DD  *
+F20260808P
+/*
+//*
+//STEP030  IF (STEP020.RC LE 4) THEN
+//DISTRPT  EXEC PGM=IEBGENER
+//SYSUT1   DD  DSN=PROD.CUSTPROC.CUSTRPT,DISP=SHR
+//SYSUT2   DD  SYSOUT=*
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//         ENDIF
+//*
+//STEP040  IF (STEP020.RC EQ 4) THEN
+//DISTREJ  EXEC PGM=IEBGENER
+//SYSUT1   DD  DSN=PROD.CUSTPROC.CUSTREJ,DISP=SHR
+//SYSUT2   DD  SYSOUT=*
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//DISTDUP  EXEC PGM=IEBGENER
+//SYSUT1   DD  DSN=PROD.CUSTPROC.CUSTDUP,DISP=SHR
+//SYSUT2   DD  SYSOUT=*
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//         ENDIF
+//
